@@ -25,9 +25,58 @@
            SELECT RPTSPN ASSIGN TO 
            '/home/knallathambi/workspace/cobol_apps/tmp/RPTSPN.dat'
            ORGANIZATION LINE SEQUENTIAL.
-           SELECT RPTDES ASSIGN TO 
+           SELECT RPTDES ASSIGN TO
            '/home/knallathambi/workspace/cobol_apps/tmp/RPTDES.dat'
            ORGANIZATION LINE SEQUENTIAL.
+           SELECT RPTFORM ASSIGN TO
+           '/home/knallathambi/workspace/cobol_apps/tmp/RPTFORM.dat'
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT SORT-FORM-FILE ASSIGN TO
+           '/home/knallathambi/workspace/cobol_apps/tmp/SRTFORM.wrk'.
+           SELECT RPTEXC ASSIGN TO
+           '/home/knallathambi/workspace/cobol_apps/tmp/RPTEXC.dat'
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT RPTRECON ASSIGN TO
+           '/home/knallathambi/workspace/cobol_apps/tmp/RPTRECON.dat'
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT CHKPT ASSIGN TO
+           '/home/knallathambi/workspace/cobol_apps/tmp/PINVRPT.ckp'
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS WS-CHKPT-STATUS.
+           SELECT RPTSHELF ASSIGN TO
+           '/home/knallathambi/workspace/cobol_apps/tmp/RPTSHELF.dat'
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT RPTALLC ASSIGN TO
+           '/home/knallathambi/workspace/cobol_apps/tmp/RPTALLC.csv'
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT RPTACTC ASSIGN TO
+           '/home/knallathambi/workspace/cobol_apps/tmp/RPTACTC.csv'
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT RPTSPNC ASSIGN TO
+           '/home/knallathambi/workspace/cobol_apps/tmp/RPTSPNC.csv'
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT RPTDESC ASSIGN TO
+           '/home/knallathambi/workspace/cobol_apps/tmp/RPTDESC.csv'
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT SNAPACT ASSIGN TO
+           '/home/knallathambi/workspace/cobol_apps/tmp/SNAPACT.dat'
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS WS-SNAP-STATUS.
+           SELECT SNAPSPN ASSIGN TO
+           '/home/knallathambi/workspace/cobol_apps/tmp/SNAPSPN.dat'
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS WS-SNAP-STATUS.
+           SELECT SNAPDES ASSIGN TO
+           '/home/knallathambi/workspace/cobol_apps/tmp/SNAPDES.dat'
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS WS-SNAP-STATUS.
+           SELECT PDISP ASSIGN TO
+           '/home/knallathambi/workspace/cobol_apps/tmp/PDISP.dat'
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS WS-PDISP-STATUS.
+           SELECT RPTHOLD ASSIGN TO
+           '/home/knallathambi/workspace/cobol_apps/tmp/RPTHOLD.dat'
+           ORGANIZATION LINE SEQUENTIAL.
       **************************************************************************
        DATA DIVISION.
        FILE SECTION.
@@ -39,10 +88,13 @@
            05  GRAIN-STATUS-ALL             PIC X(1).
            05  GRAIN-QA-ALL                 PIC X(4).
            05  GRAIN-QUALITY-ALL            PIC 9(2).
-           05  FILLER                       PIC 9(10).
-           05  FILLER                       PIC 9(10).
+           05  GRAIN-MFG-DATE-ALL           PIC 9(8).
+           05  FILLER                       PIC 9(2).
+           05  GRAIN-EXP-DATE-ALL           PIC 9(8).
+           05  FILLER                       PIC 9(2).
            05  GRAIN-WEIGHT-ALL             PIC 9(10).
-           05  FILLER                       PIC X(375).
+           05  GRAIN-SITE-ALL               PIC X(4).
+           05  FILLER                       PIC X(371).
        FD INACT.
        01  INALL-RECORD-ACT.
            05  GRAIN-SERIAL-ACT             PIC 9(12).
@@ -51,10 +103,13 @@
            05  GRAIN-STATUS-ACT             PIC X(1).
            05  GRAIN-QA-ACT                 PIC X(4).
            05  GRAIN-QUALITY-ACT            PIC 9(2).
-           05  FILLER                       PIC 9(10).
-           05  FILLER                       PIC 9(10).
+           05  GRAIN-MFG-DATE-ACT           PIC 9(8).
+           05  FILLER                       PIC 9(2).
+           05  GRAIN-EXP-DATE-ACT           PIC 9(8).
+           05  FILLER                       PIC 9(2).
            05  GRAIN-WEIGHT-ACT             PIC 9(10).
-           05  FILLER                       PIC X(375).
+           05  GRAIN-SITE-ACT               PIC X(4).
+           05  FILLER                       PIC X(371).
        FD INSPN.
        01  INALL-RECORD-SPN.
            05  GRAIN-SERIAL-SPN             PIC 9(12).
@@ -63,10 +118,13 @@
            05  GRAIN-STATUS-SPN             PIC X(1).
            05  GRAIN-QA-SPN                 PIC X(4).
            05  GRAIN-QUALITY-SPN            PIC 9(2).
-           05  FILLER                       PIC 9(10).
-           05  FILLER                       PIC 9(10).
+           05  GRAIN-MFG-DATE-SPN           PIC 9(8).
+           05  FILLER                       PIC 9(2).
+           05  GRAIN-EXP-DATE-SPN           PIC 9(8).
+           05  FILLER                       PIC 9(2).
            05  GRAIN-WEIGHT-SPN             PIC 9(10).
-           05  FILLER                       PIC X(375).
+           05  GRAIN-SITE-SPN               PIC X(4).
+           05  FILLER                       PIC X(371).
        FD INDES.
        01  INALL-RECORD-DES.
            05  GRAIN-SERIAL-DES             PIC 9(12).
@@ -75,10 +133,13 @@
            05  GRAIN-STATUS-DES             PIC X(1).
            05  GRAIN-QA-DES                 PIC X(4).
            05  GRAIN-QUALITY-DES            PIC 9(2).
-           05  FILLER                       PIC 9(10).
-           05  FILLER                       PIC 9(10).
+           05  GRAIN-MFG-DATE-DES           PIC 9(8).
+           05  FILLER                       PIC 9(2).
+           05  GRAIN-EXP-DATE-DES           PIC 9(8).
+           05  FILLER                       PIC 9(2).
            05  GRAIN-WEIGHT-DES             PIC 9(10).
-           05  FILLER                       PIC X(375).
+           05  GRAIN-SITE-DES               PIC X(4).
+           05  FILLER                       PIC X(371).
        FD RPTALL.
        01  OUTFILE-ALL                 PIC X(200).
        FD RPTACT.
@@ -87,6 +148,46 @@
        01  OUTFILE-SPENT               PIC X(200).
        FD RPTDES.
        01  OUTFILE-DESTROYED           PIC X(200).
+       FD RPTFORM.
+       01  OUTFILE-FORM                PIC X(200).
+       SD  SORT-FORM-FILE.
+       01  SORT-FORM-REC.
+           05  SF-TYPE                 PIC X(10).
+           05  SF-FORMULA              PIC X(15).
+           05  SF-QUALITY              PIC 9(2).
+           05  SF-WEIGHT                PIC 9(10).
+       FD RPTEXC.
+       01  OUTFILE-EXC                 PIC X(200).
+       FD RPTRECON.
+       01  OUTFILE-RECON               PIC X(200).
+       FD CHKPT.
+       01  CHKPT-RECORD.
+           05  CHKPT-ALL-DONE          PIC X(1).
+           05  CHKPT-ACT-DONE          PIC X(1).
+           05  CHKPT-SPN-DONE          PIC X(1).
+           05  CHKPT-DES-DONE          PIC X(1).
+           05  CHKPT-RUN-DATE          PIC 9(8).
+           05  CHKPT-AUD-DONE          PIC X(1).
+       FD RPTSHELF.
+       01  OUTFILE-SHELF               PIC X(200).
+       FD RPTALLC.
+       01  OUTFILE-ALLC                PIC X(200).
+       FD RPTACTC.
+       01  OUTFILE-ACTC                PIC X(200).
+       FD RPTSPNC.
+       01  OUTFILE-SPNC                PIC X(200).
+       FD RPTDESC.
+       01  OUTFILE-DESC                PIC X(200).
+       FD SNAPACT.
+       01  SNAP-ACT-REC                PIC 9(12).
+       FD SNAPSPN.
+       01  SNAP-SPN-REC                PIC 9(12).
+       FD SNAPDES.
+       01  SNAP-DES-REC                PIC 9(12).
+       FD PDISP.
+       01  OUTFILE-DISP                PIC X(200).
+       FD RPTHOLD.
+       01  OUTFILE-HOLD                PIC X(200).
       **************************************************************************
        WORKING-STORAGE SECTION.
        01  WS-CURRENT-DATE.
@@ -117,6 +218,9 @@
            05  WEIGHT-OUT              PIC X(10).
            05  FILLER                  PIC X
                VALUE 'G'.
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  SITE-OUT                PIC X(4).
        01  DATE-LINE.
            05  FILLER                  PIC X(12)
                VALUE 'REPORT DATE:'.
@@ -157,6 +261,10 @@
                VALUE  'QA'.
            05  FILLER                  PIC X(11)
                VALUE  'WEIGHT'.
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  FILLER                  PIC X(4)
+               VALUE  'SITE'.
        01  HEADER-4.
            05  FILLER                  PIC X(12)
                VALUE  '------------'.
@@ -180,11 +288,160 @@
                VALUE SPACES.
            05  FILLER                  PIC X(11)
                VALUE '-----------'.
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  FILLER                  PIC X(4)
+               VALUE '----'.
+       01  HEADER-FORM.
+           05  FILLER                  PIC X(100)
+               VALUE  'PROPELLANT GRAIN FORMULA SUMMARY REPORT'.
+       01  HEADER-FORM-3.
+           05  FILLER                  PIC X(12)
+               VALUE  'TYPE'.
+           05  FILLER                  PIC X(17)
+               VALUE  'FORMULA'.
+           05  FILLER                  PIC X(7)
+               VALUE  'COUNT'.
+           05  FILLER                  PIC X(12)
+               VALUE  'WEIGHT'.
+           05  FILLER                  PIC X(6)
+               VALUE  'AVG-QA'.
+       01  HEADER-FORM-4.
+           05  FILLER                  PIC X(10)
+               VALUE  '----------'.
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  FILLER                  PIC X(15)
+               VALUE  '---------------'.
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  FILLER                  PIC X(5)
+               VALUE  '-----'.
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  FILLER                  PIC X(10)
+               VALUE  '----------'.
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  FILLER                  PIC X(6)
+               VALUE  '------'.
+       01  FORM-DETAIL-LINE.
+           05  FL-TYPE                 PIC X(10).
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  FL-FORMULA              PIC X(15).
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  FL-COUNT                PIC 9(5).
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  FL-WEIGHT               PIC 9(10).
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  FL-AVG-QUALITY          PIC 9(2).
+       01  WS-FORM-BREAK.
+           05  WS-FORM-TYPE            PIC X(10).
+           05  WS-FORM-FORMULA         PIC X(15).
+           05  WS-FORM-COUNT           PIC 9(5) COMP VALUE 0.
+           05  WS-FORM-WEIGHT          PIC 9(12) COMP VALUE 0.
+           05  WS-FORM-QUALITY-SUM     PIC 9(9) COMP VALUE 0.
+           05  WS-FORM-AVG-QUALITY     PIC 9(2) VALUE 0.
+           05  WS-FORM-GRAND-COUNT     PIC 9(5) COMP VALUE 0.
+           05  WS-FORM-GRAND-WEIGHT    PIC 9(12) COMP VALUE 0.
+           05  SORT-FORM-EOF-SWITCH    PIC X(1) VALUE 'N'.
+       01  HEADER-EXCEPT.
+           05  FILLER                  PIC X(100)
+               VALUE  'PROPELLANT GRAIN STATUS EXCEPTION REPORT'.
+       01  HEADER-EXC-3.
+           05  FILLER                  PIC X(6)
+               VALUE  'SOURCE'.
+           05  FILLER                  PIC X(8)
+               VALUE  SPACES.
+           05  FILLER                  PIC X(14)
+               VALUE  'SERIAL'.
+           05  FILLER                  PIC X(8)
+               VALUE  'STATUS'.
+           05  FILLER                  PIC X(12)
+               VALUE  'TYPE'.
+           05  FILLER                  PIC X(17)
+               VALUE  'FORMULA'.
+       01  HEADER-EXC-4.
+           05  FILLER                  PIC X(6)
+               VALUE  '------'.
+           05  FILLER                  PIC X(8)
+               VALUE SPACES.
+           05  FILLER                  PIC X(12)
+               VALUE  '------------'.
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  FILLER                  PIC X(6)
+               VALUE  '------'.
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  FILLER                  PIC X(10)
+               VALUE  '----------'.
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  FILLER                  PIC X(15)
+               VALUE  '---------------'.
+       01  EXCEPT-RECORD.
+           05  EXC-SOURCE              PIC X(6).
+           05  FILLER                  PIC X(8)
+               VALUE SPACES.
+           05  EXC-SERIAL              PIC X(12).
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  EXC-STATUS              PIC X(6).
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  EXC-TYPE                PIC X(10).
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  EXC-FORMULA             PIC X(15).
+       01  HEADER-RECON.
+           05  FILLER                  PIC X(100)
+               VALUE  'INVENTORY FILE RECONCILIATION REPORT'.
+       01  HEADER-RECON-3.
+           05  FILLER                  PIC X(14)
+               VALUE  'SERIAL'.
+           05  FILLER                  PIC X(50)
+               VALUE  'DISCREPANCY'.
+       01  HEADER-RECON-4.
+           05  FILLER                  PIC X(12)
+               VALUE  '------------'.
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  FILLER                  PIC X(50)
+               VALUE
+               '--------------------------------------------------'.
+       01  RECON-LINE.
+           05  RECON-MSG-SERIAL        PIC X(12).
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  RECON-MSG-TEXT          PIC X(50).
+       01  RECON-COUNT                 PIC 9(5) COMP VALUE 0.
+       01  RECON-TABLE.
+           05  RECON-ENTRY OCCURS 0 TO 5000 TIMES
+                           DEPENDING ON RECON-COUNT
+                           INDEXED BY RECON-IDX.
+               10  RECON-SERIAL        PIC 9(12).
+               10  RECON-IN-ACT        PIC X(1).
+               10  RECON-IN-SPN        PIC X(1).
+               10  RECON-IN-DES        PIC X(1).
+       01  WS-RECON-MATCH-COUNT        PIC 9(1) COMP VALUE 0.
+       01  WS-CHKPT-STATUS             PIC X(2).
+       01  WS-CHKPT-TODAY              PIC 9(8) VALUE ZERO.
+       01  WS-RUN-PARM                 PIC X(80) VALUE SPACES.
+       01  WS-PARM-TOKEN-1             PIC X(80) VALUE SPACES.
+       01  WS-PARM-TOKEN-2             PIC X(80) VALUE SPACES.
+       01  WS-PARM-TOKEN-3             PIC X(80) VALUE SPACES.
+       01  WS-SITE-FILTER              PIC X(4) VALUE SPACES.
        01  SWITCHES.
            05  INALL-EOF-SWITCH         PIC X(1) VALUE 'N'.
            05  INACT-EOF-SWITCH         PIC X(1) VALUE 'N'.
            05  INSPN-EOF-SWITCH         PIC X(1) VALUE 'N'.
            05  INDES-EOF-SWITCH         PIC X(1) VALUE 'N'.
+           05  WS-RPTEXC-OPEN-SWITCH    PIC X(1) VALUE 'N'.
 
        01  WS-COUNTERS.
            05  WS-INACT-COUNT           PIC S9(4) COMP VALUE 0.
@@ -195,6 +452,183 @@
            05  WS-RPTALL-COUNT           PIC S9(4) COMP VALUE 0.
            05  WS-RPTSPN-COUNT           PIC S9(4) COMP VALUE 0.
            05  WS-RPTDES-COUNT           PIC S9(4) COMP VALUE 0.
+           05  WS-WEIGHT-TOTAL-ALL      PIC 9(12) COMP VALUE 0.
+           05  WS-WEIGHT-TOTAL-ACT      PIC 9(12) COMP VALUE 0.
+           05  WS-WEIGHT-TOTAL-SPN      PIC 9(12) COMP VALUE 0.
+           05  WS-WEIGHT-TOTAL-DES      PIC 9(12) COMP VALUE 0.
+           05  WS-WEIGHT-TOTAL-SHELF    PIC 9(12) COMP VALUE 0.
+           05  WS-WEIGHT-TOTAL-HOLD     PIC 9(12) COMP VALUE 0.
+       01  TRAILER-LINE.
+           05  FILLER                  PIC X(13)
+               VALUE 'TOTAL GRAINS:'.
+           05  FILLER                  PIC X(1)
+               VALUE SPACE.
+           05  TR-GRAIN-COUNT          PIC 9(5).
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  FILLER                  PIC X(13)
+               VALUE 'TOTAL WEIGHT:'.
+           05  FILLER                  PIC X(1)
+               VALUE SPACE.
+           05  TR-GRAIN-WEIGHT         PIC 9(10).
+           05  FILLER                  PIC X(1)
+               VALUE SPACE.
+           05  FILLER                  PIC X(1)
+               VALUE 'G'.
+       01  HEADER-SHELF.
+           05  FILLER                  PIC X(100)
+               VALUE  'PROPELLANT GRAIN SHELF-LIFE REPORT - ACTIVE'.
+       01  HEADER-SHELF-3.
+           05  FILLER                  PIC X(14)
+               VALUE  'SERIAL'.
+           05  FILLER                  PIC X(12)
+               VALUE  'TYPE'.
+           05  FILLER                  PIC X(17)
+               VALUE  'FORMULA'.
+           05  FILLER                  PIC X(12)
+               VALUE  'EXP DATE'.
+           05  FILLER                  PIC X(13)
+               VALUE  'DAYS LEFT'.
+       01  HEADER-SHELF-4.
+           05  FILLER                  PIC X(12)
+               VALUE  '------------'.
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  FILLER                  PIC X(10)
+               VALUE  '----------'.
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  FILLER                  PIC X(15)
+               VALUE  '---------------'.
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  FILLER                  PIC X(10)
+               VALUE  '----------'.
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  FILLER                  PIC X(9)
+               VALUE  '---------'.
+       01  SHELF-DETAIL-LINE.
+           05  SL-SERIAL               PIC X(12).
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  SL-TYPE                 PIC X(10).
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  SL-FORMULA              PIC X(15).
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  SL-EXP-DATE             PIC 9(8).
+           05  FILLER                  PIC X(4)
+               VALUE SPACES.
+           05  SL-DAYS-LEFT            PIC -ZZZ9.
+       01  WS-SHELF-DATE-TODAY         PIC 9(8).
+       01  WS-SHELF-TODAY-INT          PIC S9(9) COMP.
+       01  WS-SHELF-EXP-INT            PIC S9(9) COMP.
+       01  WS-SHELF-DAYS-LEFT          PIC S9(9) COMP.
+       01  WS-SHELF-COUNT              PIC S9(4) COMP VALUE 0.
+       01  CSV-HEADER-LINE             PIC X(60)
+           VALUE 'SERIAL,STATUS,TYPE,FORMULA,QA,WEIGHT,SITE'.
+       01  CSV-RECORD                  PIC X(200).
+       01  HEADER-HOLD.
+           05  FILLER                  PIC X(100)
+               VALUE  'PROPELLANT GRAIN QA-HOLD REPORT - ACTIVE'.
+       01  HEADER-HOLD-3.
+           05  FILLER                  PIC X(14)
+               VALUE  'SERIAL'.
+           05  FILLER                  PIC X(12)
+               VALUE  'TYPE'.
+           05  FILLER                  PIC X(17)
+               VALUE  'FORMULA'.
+           05  FILLER                  PIC X(7)
+               VALUE  'QUALITY'.
+           05  FILLER                  PIC X(6)
+               VALUE  'QA'.
+       01  HEADER-HOLD-4.
+           05  FILLER                  PIC X(12)
+               VALUE  '------------'.
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  FILLER                  PIC X(10)
+               VALUE  '----------'.
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  FILLER                  PIC X(15)
+               VALUE  '---------------'.
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  FILLER                  PIC X(5)
+               VALUE  '-----'.
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  FILLER                  PIC X(6)
+               VALUE  '------'.
+       01  HOLD-DETAIL-LINE.
+           05  HL-SERIAL               PIC X(12).
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  HL-TYPE                 PIC X(10).
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  HL-FORMULA              PIC X(15).
+           05  FILLER                  PIC X(2)
+               VALUE SPACES.
+           05  HL-QUALITY              PIC Z9.
+           05  FILLER                  PIC X(5)
+               VALUE SPACES.
+           05  HL-QA                   PIC X(4).
+       01  WS-HOLD-QUALITY-THRESHOLD   PIC 9(2) VALUE 70.
+       01  WS-HOLD-COUNT               PIC S9(4) COMP VALUE 0.
+       01  WS-QA-SCRUB                 PIC X(4).
+       01  WS-SNAP-STATUS               PIC X(2).
+       01  WS-PDISP-STATUS              PIC X(2).
+       01  SNAP-EOF-SWITCH               PIC X(1) VALUE 'N'.
+       01  SNAP-ACT-COUNT                PIC 9(5) COMP VALUE 0.
+       01  SNAP-ACT-TABLE.
+           05  SNAP-ACT-ENTRY OCCURS 0 TO 5000 TIMES
+                               DEPENDING ON SNAP-ACT-COUNT
+                               INDEXED BY SNAP-ACT-IDX
+                               PIC 9(12).
+       01  SNAP-SPN-COUNT                PIC 9(5) COMP VALUE 0.
+       01  SNAP-SPN-TABLE.
+           05  SNAP-SPN-ENTRY OCCURS 0 TO 5000 TIMES
+                               DEPENDING ON SNAP-SPN-COUNT
+                               INDEXED BY SNAP-SPN-IDX
+                               PIC 9(12).
+       01  SNAP-DES-COUNT                PIC 9(5) COMP VALUE 0.
+       01  SNAP-DES-TABLE.
+           05  SNAP-DES-ENTRY OCCURS 0 TO 5000 TIMES
+                               DEPENDING ON SNAP-DES-COUNT
+                               INDEXED BY SNAP-DES-IDX
+                               PIC 9(12).
+       01  WS-AUDIT-SERIAL               PIC 9(12).
+       01  WS-AUDIT-FOUND-SWITCH         PIC X(1).
+       01  AUDIT-DATE-FLD.
+           05  AUD-DT-YEAR                PIC 9(4).
+           05  FILLER                     PIC X VALUE '/'.
+           05  AUD-DT-MONTH               PIC 9(2).
+           05  FILLER                     PIC X VALUE '/'.
+           05  AUD-DT-DAY                 PIC 9(2).
+       01  AUDIT-TIME-FLD.
+           05  AUD-TM-HOUR                PIC 9(2).
+           05  FILLER                     PIC X VALUE ':'.
+           05  AUD-TM-MINUTE              PIC 9(2).
+           05  FILLER                     PIC X VALUE ':'.
+           05  AUD-TM-SECOND              PIC 9(2).
+       01  AUDIT-LINE.
+           05  AUD-DATE                  PIC X(10).
+           05  FILLER                    PIC X(2)
+               VALUE SPACES.
+           05  AUD-TIME                  PIC X(8).
+           05  FILLER                    PIC X(2)
+               VALUE SPACES.
+           05  AUD-SERIAL                PIC 9(12).
+           05  FILLER                    PIC X(2)
+               VALUE SPACES.
+           05  AUD-FROM                  PIC X(10).
+           05  FILLER                    PIC X(4)
+               VALUE ' -> '.
+           05  AUD-TO                    PIC X(10).
       **************************************************************************
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
@@ -202,16 +636,141 @@
            MOVE WS-YEAR TO DT-YEAR.
            MOVE WS-MONTH TO DT-MONTH.
            MOVE WS-DAY TO DT-DAY.
-           PERFORM REPORT-ALL.
-           PERFORM REPORT-ACTIVE.
-           PERFORM REPORT-SPENT.
-           PERFORM REPORT-DESTROYED.
+           COMPUTE WS-CHKPT-TODAY =
+               WS-YEAR * 10000 + WS-MONTH * 100 + WS-DAY.
+           ACCEPT WS-RUN-PARM FROM COMMAND-LINE.
+           PERFORM PARSE-RUN-PARM.
+           PERFORM READ-CHECKPOINT.
+           IF WS-PARM-TOKEN-1 = 'FORCE' OR WS-PARM-TOKEN-1 = 'RERUN'
+                   OR WS-PARM-TOKEN-2 = 'FORCE'
+                   OR WS-PARM-TOKEN-2 = 'RERUN'
+                   OR WS-PARM-TOKEN-3 = 'FORCE'
+                   OR WS-PARM-TOKEN-3 = 'RERUN'
+               PERFORM INIT-CHECKPOINT
+           END-IF.
+           PERFORM OPEN-RPTEXC.
+           IF CHKPT-ALL-DONE NOT = 'Y'
+               PERFORM REPORT-ALL
+               MOVE 'Y' TO CHKPT-ALL-DONE
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+           IF CHKPT-ACT-DONE NOT = 'Y'
+               PERFORM REPORT-ACTIVE
+               MOVE 'Y' TO CHKPT-ACT-DONE
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+           IF CHKPT-SPN-DONE NOT = 'Y'
+               PERFORM REPORT-SPENT
+               MOVE 'Y' TO CHKPT-SPN-DONE
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+           IF CHKPT-DES-DONE NOT = 'Y'
+               PERFORM REPORT-DESTROYED
+               MOVE 'Y' TO CHKPT-DES-DONE
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+           IF WS-RPTEXC-OPEN-SWITCH = 'Y'
+               CLOSE RPTEXC
+           END-IF.
+           PERFORM REPORT-FORM.
+           PERFORM RECONCILE.
+           PERFORM REPORT-SHELF.
+           PERFORM REPORT-HOLD.
+           IF CHKPT-AUD-DONE NOT = 'Y'
+               PERFORM AUDIT-TRAIL
+               MOVE 'Y' TO CHKPT-AUD-DONE
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
            PERFORM DISPLAY-STATS.
            STOP RUN.
+      **************************************************************************
+       PARSE-RUN-PARM.
+           MOVE SPACES TO WS-PARM-TOKEN-1 WS-PARM-TOKEN-2
+               WS-PARM-TOKEN-3.
+           MOVE SPACES TO WS-SITE-FILTER.
+           MOVE 70 TO WS-HOLD-QUALITY-THRESHOLD.
+           UNSTRING WS-RUN-PARM DELIMITED BY SPACE
+               INTO WS-PARM-TOKEN-1 WS-PARM-TOKEN-2 WS-PARM-TOKEN-3
+           END-UNSTRING.
+           IF WS-PARM-TOKEN-1 (1:5) = 'SITE='
+               MOVE WS-PARM-TOKEN-1 (6:4) TO WS-SITE-FILTER
+           END-IF.
+           IF WS-PARM-TOKEN-2 (1:5) = 'SITE='
+               MOVE WS-PARM-TOKEN-2 (6:4) TO WS-SITE-FILTER
+           END-IF.
+           IF WS-PARM-TOKEN-3 (1:5) = 'SITE='
+               MOVE WS-PARM-TOKEN-3 (6:4) TO WS-SITE-FILTER
+           END-IF.
+           IF WS-PARM-TOKEN-1 (1:5) = 'QMIN='
+               MOVE WS-PARM-TOKEN-1 (6:2) TO WS-HOLD-QUALITY-THRESHOLD
+           END-IF.
+           IF WS-PARM-TOKEN-2 (1:5) = 'QMIN='
+               MOVE WS-PARM-TOKEN-2 (6:2) TO WS-HOLD-QUALITY-THRESHOLD
+           END-IF.
+           IF WS-PARM-TOKEN-3 (1:5) = 'QMIN='
+               MOVE WS-PARM-TOKEN-3 (6:2) TO WS-HOLD-QUALITY-THRESHOLD
+           END-IF.
+      **************************************************************************
+       READ-CHECKPOINT.
+           OPEN INPUT CHKPT.
+           IF WS-CHKPT-STATUS = '00'
+               READ CHKPT
+                   AT END
+                       PERFORM INIT-CHECKPOINT
+               END-READ
+               CLOSE CHKPT
+               IF CHKPT-RUN-DATE NOT = WS-CHKPT-TODAY
+                   PERFORM INIT-CHECKPOINT
+               END-IF
+           ELSE
+               PERFORM INIT-CHECKPOINT
+           END-IF.
+      **************************************************************************
+       INIT-CHECKPOINT.
+           MOVE 'N' TO CHKPT-ALL-DONE.
+           MOVE 'N' TO CHKPT-ACT-DONE.
+           MOVE 'N' TO CHKPT-SPN-DONE.
+           MOVE 'N' TO CHKPT-DES-DONE.
+           MOVE 'N' TO CHKPT-AUD-DONE.
+           MOVE WS-CHKPT-TODAY TO CHKPT-RUN-DATE.
+      **************************************************************************
+       OPEN-RPTEXC.
+           MOVE 'N' TO WS-RPTEXC-OPEN-SWITCH.
+           IF CHKPT-ALL-DONE = 'N' AND CHKPT-ACT-DONE = 'N'
+                   AND CHKPT-SPN-DONE = 'N' AND CHKPT-DES-DONE = 'N'
+               OPEN OUTPUT RPTEXC
+               MOVE 'Y' TO WS-RPTEXC-OPEN-SWITCH
+               MOVE HEADER-1 TO OUTFILE-EXC
+               WRITE OUTFILE-EXC
+               MOVE HEADER-EXCEPT TO OUTFILE-EXC
+               WRITE OUTFILE-EXC
+               MOVE DATE-LINE TO OUTFILE-EXC
+               WRITE OUTFILE-EXC
+               MOVE SPACES TO OUTFILE-EXC
+               WRITE OUTFILE-EXC
+               MOVE HEADER-EXC-3 TO OUTFILE-EXC
+               WRITE OUTFILE-EXC
+               MOVE HEADER-EXC-4 TO OUTFILE-EXC
+               WRITE OUTFILE-EXC
+           ELSE
+               IF CHKPT-ALL-DONE = 'N' OR CHKPT-ACT-DONE = 'N'
+                       OR CHKPT-SPN-DONE = 'N' OR CHKPT-DES-DONE = 'N'
+                   OPEN EXTEND RPTEXC
+                   MOVE 'Y' TO WS-RPTEXC-OPEN-SWITCH
+               END-IF
+           END-IF.
+      **************************************************************************
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHKPT.
+           WRITE CHKPT-RECORD.
+           CLOSE CHKPT.
       **************************************************************************
        REPORT-ALL.
            OPEN INPUT INALL
-                OUTPUT RPTALL.
+                OUTPUT RPTALL
+                OUTPUT RPTALLC.
+           MOVE CSV-HEADER-LINE TO OUTFILE-ALLC.
+           WRITE OUTFILE-ALLC.
            READ INALL
                AT END
                    MOVE 'Y' TO INALL-EOF-SWITCH
@@ -230,12 +789,20 @@
            WRITE OUTFILE-ALL.
            PERFORM ALL-LOOP
                UNTIL INALL-EOF-SWITCH = 'Y'.
+           MOVE WS-RPTALL-COUNT TO TR-GRAIN-COUNT.
+           MOVE WS-WEIGHT-TOTAL-ALL TO TR-GRAIN-WEIGHT.
+           MOVE TRAILER-LINE TO OUTFILE-ALL.
+           WRITE OUTFILE-ALL.
            CLOSE INALL
-                 RPTALL.
+                 RPTALL
+                 RPTALLC.
       **************************************************************************
        REPORT-ACTIVE.
            OPEN INPUT INACT
-                OUTPUT RPTACT.
+                OUTPUT RPTACT
+                OUTPUT RPTACTC.
+           MOVE CSV-HEADER-LINE TO OUTFILE-ACTC.
+           WRITE OUTFILE-ACTC.
            READ INACT
                AT END
                    MOVE 'Y' TO INACT-EOF-SWITCH
@@ -254,12 +821,20 @@
            WRITE OUTFILE-ACTIVE.
            PERFORM ACTIVE-LOOP
                UNTIL INACT-EOF-SWITCH = 'Y'.
+           MOVE WS-RPTACT-COUNT TO TR-GRAIN-COUNT.
+           MOVE WS-WEIGHT-TOTAL-ACT TO TR-GRAIN-WEIGHT.
+           MOVE TRAILER-LINE TO OUTFILE-ACTIVE.
+           WRITE OUTFILE-ACTIVE.
            CLOSE INACT
-                 RPTACT.
+                 RPTACT
+                 RPTACTC.
       **************************************************************************
        REPORT-SPENT.
            OPEN INPUT INSPN
-                OUTPUT RPTSPN.
+                OUTPUT RPTSPN
+                OUTPUT RPTSPNC.
+           MOVE CSV-HEADER-LINE TO OUTFILE-SPNC.
+           WRITE OUTFILE-SPNC.
            READ INSPN
                AT END
                    MOVE 'Y' TO INSPN-EOF-SWITCH
@@ -278,12 +853,20 @@
            WRITE OUTFILE-SPENT.
            PERFORM SPENT-LOOP
                UNTIL INSPN-EOF-SWITCH = 'Y'.
+           MOVE WS-RPTSPN-COUNT TO TR-GRAIN-COUNT.
+           MOVE WS-WEIGHT-TOTAL-SPN TO TR-GRAIN-WEIGHT.
+           MOVE TRAILER-LINE TO OUTFILE-SPENT.
+           WRITE OUTFILE-SPENT.
            CLOSE INSPN
-                 RPTSPN.
+                 RPTSPN
+                 RPTSPNC.
       **************************************************************************
        REPORT-DESTROYED.
            OPEN INPUT INDES
-                OUTPUT RPTDES.
+                OUTPUT RPTDES
+                OUTPUT RPTDESC.
+           MOVE CSV-HEADER-LINE TO OUTFILE-DESC.
+           WRITE OUTFILE-DESC.
            READ INDES
                AT END
                    MOVE 'Y' TO INDES-EOF-SWITCH
@@ -302,12 +885,17 @@
            WRITE OUTFILE-DESTROYED.
            PERFORM DESTROYED-LOOP
                UNTIL INDES-EOF-SWITCH = 'Y'.
+           MOVE WS-RPTDES-COUNT TO TR-GRAIN-COUNT.
+           MOVE WS-WEIGHT-TOTAL-DES TO TR-GRAIN-WEIGHT.
+           MOVE TRAILER-LINE TO OUTFILE-DESTROYED.
+           WRITE OUTFILE-DESTROYED.
            CLOSE INDES
-                 RPTDES.
+                 RPTDES
+                 RPTDESC.
       **************************************************************************
        ALL-LOOP.
            ADD 1 TO WS-INALL-COUNT.
-           MOVE GRAIN-SERIAL-ALL TO SERIAL-OUT.           
+           MOVE GRAIN-SERIAL-ALL TO SERIAL-OUT.
            IF GRAIN-STATUS-ALL = 0
                MOVE "ACTIVE" TO STATUS-OUT
            ELSE IF GRAIN-STATUS-ALL = 1
@@ -316,14 +904,43 @@
                MOVE "DESTROYED" TO STATUS-OUT
            ELSE
                MOVE "OTHER" TO STATUS-OUT
+               MOVE 'ALL' TO EXC-SOURCE
+               MOVE GRAIN-SERIAL-ALL TO EXC-SERIAL
+               MOVE GRAIN-STATUS-ALL TO EXC-STATUS
+               MOVE GRAIN-TYPE-ALL TO EXC-TYPE
+               MOVE GRAIN-FORMULA-ALL TO EXC-FORMULA
+               MOVE EXCEPT-RECORD TO OUTFILE-EXC
+               WRITE OUTFILE-EXC
+           END-IF.
+           IF WS-SITE-FILTER = SPACES OR GRAIN-SITE-ALL = WS-SITE-FILTER
+               MOVE GRAIN-TYPE-ALL TO TYPE-OUT
+               MOVE GRAIN-FORMULA-ALL TO FORMULA-OUT
+               MOVE GRAIN-QA-ALL TO QA-OUT
+               MOVE GRAIN-WEIGHT-ALL TO WEIGHT-OUT
+               MOVE GRAIN-SITE-ALL TO SITE-OUT
+               MOVE OUT-RECORD TO OUTFILE-ALL
+               WRITE OUTFILE-ALL
+               MOVE SPACES TO CSV-RECORD
+               STRING GRAIN-SERIAL-ALL    DELIMITED BY SIZE
+                      ','                 DELIMITED BY SIZE
+                      STATUS-OUT          DELIMITED BY SPACE
+                      ','                 DELIMITED BY SIZE
+                      GRAIN-TYPE-ALL      DELIMITED BY SPACE
+                      ','                 DELIMITED BY SIZE
+                      GRAIN-FORMULA-ALL   DELIMITED BY SPACE
+                      ','                 DELIMITED BY SIZE
+                      GRAIN-QA-ALL        DELIMITED BY SPACE
+                      ','                 DELIMITED BY SIZE
+                      GRAIN-WEIGHT-ALL    DELIMITED BY SIZE
+                      ','                 DELIMITED BY SIZE
+                      GRAIN-SITE-ALL      DELIMITED BY SPACE
+                   INTO CSV-RECORD
+               END-STRING
+               MOVE CSV-RECORD TO OUTFILE-ALLC
+               WRITE OUTFILE-ALLC
+               ADD 1 TO WS-RPTALL-COUNT
+               ADD GRAIN-WEIGHT-ALL TO WS-WEIGHT-TOTAL-ALL
            END-IF.
-           MOVE GRAIN-TYPE-ALL TO TYPE-OUT.
-           MOVE GRAIN-FORMULA-ALL TO FORMULA-OUT.
-           MOVE GRAIN-QA-ALL TO QA-OUT.
-           MOVE GRAIN-WEIGHT-ALL TO WEIGHT-OUT.
-           MOVE OUT-RECORD TO OUTFILE-ALL.
-           WRITE OUTFILE-ALL.
-           ADD 1 TO WS-RPTALL-COUNT.
            READ INALL
                AT END
                    MOVE 'Y' TO INALL-EOF-SWITCH
@@ -340,14 +957,43 @@
                MOVE "DESTROYED" TO STATUS-OUT
            ELSE
                MOVE "OTHER" TO STATUS-OUT
+               MOVE 'ACT' TO EXC-SOURCE
+               MOVE GRAIN-SERIAL-ACT TO EXC-SERIAL
+               MOVE GRAIN-STATUS-ACT TO EXC-STATUS
+               MOVE GRAIN-TYPE-ACT TO EXC-TYPE
+               MOVE GRAIN-FORMULA-ACT TO EXC-FORMULA
+               MOVE EXCEPT-RECORD TO OUTFILE-EXC
+               WRITE OUTFILE-EXC
+           END-IF.
+           IF WS-SITE-FILTER = SPACES OR GRAIN-SITE-ACT = WS-SITE-FILTER
+               MOVE GRAIN-TYPE-ACT TO TYPE-OUT
+               MOVE GRAIN-FORMULA-ACT TO FORMULA-OUT
+               MOVE GRAIN-QA-ACT TO QA-OUT
+               MOVE GRAIN-WEIGHT-ACT TO WEIGHT-OUT
+               MOVE GRAIN-SITE-ACT TO SITE-OUT
+               MOVE OUT-RECORD TO OUTFILE-ACTIVE
+               WRITE OUTFILE-ACTIVE
+               MOVE SPACES TO CSV-RECORD
+               STRING GRAIN-SERIAL-ACT    DELIMITED BY SIZE
+                      ','                 DELIMITED BY SIZE
+                      STATUS-OUT          DELIMITED BY SPACE
+                      ','                 DELIMITED BY SIZE
+                      GRAIN-TYPE-ACT      DELIMITED BY SPACE
+                      ','                 DELIMITED BY SIZE
+                      GRAIN-FORMULA-ACT   DELIMITED BY SPACE
+                      ','                 DELIMITED BY SIZE
+                      GRAIN-QA-ACT        DELIMITED BY SPACE
+                      ','                 DELIMITED BY SIZE
+                      GRAIN-WEIGHT-ACT    DELIMITED BY SIZE
+                      ','                 DELIMITED BY SIZE
+                      GRAIN-SITE-ACT      DELIMITED BY SPACE
+                   INTO CSV-RECORD
+               END-STRING
+               MOVE CSV-RECORD TO OUTFILE-ACTC
+               WRITE OUTFILE-ACTC
+               ADD 1 TO WS-RPTACT-COUNT
+               ADD GRAIN-WEIGHT-ACT TO WS-WEIGHT-TOTAL-ACT
            END-IF.
-           MOVE GRAIN-TYPE-ACT TO TYPE-OUT.
-           MOVE GRAIN-FORMULA-ACT TO FORMULA-OUT.
-           MOVE GRAIN-QA-ACT TO QA-OUT.
-           MOVE GRAIN-WEIGHT-ACT TO WEIGHT-OUT.
-           MOVE OUT-RECORD TO OUTFILE-ACTIVE.
-           WRITE OUTFILE-ACTIVE.
-           ADD 1 TO WS-RPTACT-COUNT.
            READ INACT
                AT END
                    MOVE 'Y' TO INACT-EOF-SWITCH
@@ -364,14 +1010,43 @@
                MOVE "DESTROYED" TO STATUS-OUT
            ELSE
                MOVE "OTHER" TO STATUS-OUT
+               MOVE 'SPN' TO EXC-SOURCE
+               MOVE GRAIN-SERIAL-SPN TO EXC-SERIAL
+               MOVE GRAIN-STATUS-SPN TO EXC-STATUS
+               MOVE GRAIN-TYPE-SPN TO EXC-TYPE
+               MOVE GRAIN-FORMULA-SPN TO EXC-FORMULA
+               MOVE EXCEPT-RECORD TO OUTFILE-EXC
+               WRITE OUTFILE-EXC
+           END-IF.
+           IF WS-SITE-FILTER = SPACES OR GRAIN-SITE-SPN = WS-SITE-FILTER
+               MOVE GRAIN-TYPE-SPN TO TYPE-OUT
+               MOVE GRAIN-FORMULA-SPN TO FORMULA-OUT
+               MOVE GRAIN-QA-SPN TO QA-OUT
+               MOVE GRAIN-WEIGHT-SPN TO WEIGHT-OUT
+               MOVE GRAIN-SITE-SPN TO SITE-OUT
+               MOVE OUT-RECORD TO OUTFILE-SPENT
+               WRITE OUTFILE-SPENT
+               MOVE SPACES TO CSV-RECORD
+               STRING GRAIN-SERIAL-SPN    DELIMITED BY SIZE
+                      ','                 DELIMITED BY SIZE
+                      STATUS-OUT          DELIMITED BY SPACE
+                      ','                 DELIMITED BY SIZE
+                      GRAIN-TYPE-SPN      DELIMITED BY SPACE
+                      ','                 DELIMITED BY SIZE
+                      GRAIN-FORMULA-SPN   DELIMITED BY SPACE
+                      ','                 DELIMITED BY SIZE
+                      GRAIN-QA-SPN        DELIMITED BY SPACE
+                      ','                 DELIMITED BY SIZE
+                      GRAIN-WEIGHT-SPN    DELIMITED BY SIZE
+                      ','                 DELIMITED BY SIZE
+                      GRAIN-SITE-SPN      DELIMITED BY SPACE
+                   INTO CSV-RECORD
+               END-STRING
+               MOVE CSV-RECORD TO OUTFILE-SPNC
+               WRITE OUTFILE-SPNC
+               ADD 1 TO WS-RPTSPN-COUNT
+               ADD GRAIN-WEIGHT-SPN TO WS-WEIGHT-TOTAL-SPN
            END-IF.
-           MOVE GRAIN-TYPE-SPN TO TYPE-OUT.
-           MOVE GRAIN-FORMULA-SPN TO FORMULA-OUT.
-           MOVE GRAIN-QA-SPN TO QA-OUT.
-           MOVE GRAIN-WEIGHT-SPN TO WEIGHT-OUT.
-           MOVE OUT-RECORD TO OUTFILE-SPENT.
-           WRITE OUTFILE-SPENT.
-           ADD 1 TO WS-RPTSPN-COUNT.
            READ INSPN
                AT END
                    MOVE 'Y' TO INSPN-EOF-SWITCH
@@ -388,14 +1063,675 @@
                MOVE "DESTROYED" TO STATUS-OUT
            ELSE
                MOVE "OTHER" TO STATUS-OUT
+               MOVE 'DES' TO EXC-SOURCE
+               MOVE GRAIN-SERIAL-DES TO EXC-SERIAL
+               MOVE GRAIN-STATUS-DES TO EXC-STATUS
+               MOVE GRAIN-TYPE-DES TO EXC-TYPE
+               MOVE GRAIN-FORMULA-DES TO EXC-FORMULA
+               MOVE EXCEPT-RECORD TO OUTFILE-EXC
+               WRITE OUTFILE-EXC
            END-IF.
-           MOVE GRAIN-TYPE-DES TO TYPE-OUT.
-           MOVE GRAIN-FORMULA-DES TO FORMULA-OUT.
-           MOVE GRAIN-QA-DES TO QA-OUT.
-           MOVE GRAIN-WEIGHT-DES TO WEIGHT-OUT.
-           MOVE OUT-RECORD TO OUTFILE-DESTROYED.
-           WRITE OUTFILE-DESTROYED.
-           ADD 1 TO WS-RPTDES-COUNT.
+           IF WS-SITE-FILTER = SPACES OR GRAIN-SITE-DES = WS-SITE-FILTER
+               MOVE GRAIN-TYPE-DES TO TYPE-OUT
+               MOVE GRAIN-FORMULA-DES TO FORMULA-OUT
+               MOVE GRAIN-QA-DES TO QA-OUT
+               MOVE GRAIN-WEIGHT-DES TO WEIGHT-OUT
+               MOVE GRAIN-SITE-DES TO SITE-OUT
+               MOVE OUT-RECORD TO OUTFILE-DESTROYED
+               WRITE OUTFILE-DESTROYED
+               MOVE SPACES TO CSV-RECORD
+               STRING GRAIN-SERIAL-DES    DELIMITED BY SIZE
+                      ','                 DELIMITED BY SIZE
+                      STATUS-OUT          DELIMITED BY SPACE
+                      ','                 DELIMITED BY SIZE
+                      GRAIN-TYPE-DES      DELIMITED BY SPACE
+                      ','                 DELIMITED BY SIZE
+                      GRAIN-FORMULA-DES   DELIMITED BY SPACE
+                      ','                 DELIMITED BY SIZE
+                      GRAIN-QA-DES        DELIMITED BY SPACE
+                      ','                 DELIMITED BY SIZE
+                      GRAIN-WEIGHT-DES    DELIMITED BY SIZE
+                      ','                 DELIMITED BY SIZE
+                      GRAIN-SITE-DES      DELIMITED BY SPACE
+                   INTO CSV-RECORD
+               END-STRING
+               MOVE CSV-RECORD TO OUTFILE-DESC
+               WRITE OUTFILE-DESC
+               ADD 1 TO WS-RPTDES-COUNT
+               ADD GRAIN-WEIGHT-DES TO WS-WEIGHT-TOTAL-DES
+           END-IF.
+           READ INDES
+               AT END
+                   MOVE 'Y' TO INDES-EOF-SWITCH
+           END-READ.
+      **************************************************************************
+       REPORT-FORM.
+           OPEN OUTPUT RPTFORM.
+           MOVE HEADER-1 TO OUTFILE-FORM.
+           WRITE OUTFILE-FORM.
+           MOVE HEADER-FORM TO OUTFILE-FORM.
+           WRITE OUTFILE-FORM.
+           MOVE DATE-LINE TO OUTFILE-FORM.
+           WRITE OUTFILE-FORM.
+           MOVE SPACES TO OUTFILE-FORM.
+           WRITE OUTFILE-FORM.
+           MOVE HEADER-FORM-3 TO OUTFILE-FORM.
+           WRITE OUTFILE-FORM.
+           MOVE HEADER-FORM-4 TO OUTFILE-FORM.
+           WRITE OUTFILE-FORM.
+           SORT SORT-FORM-FILE
+               ON ASCENDING KEY SF-TYPE SF-FORMULA
+               INPUT PROCEDURE IS FORM-SORT-IN
+               OUTPUT PROCEDURE IS FORM-SORT-OUT.
+           CLOSE RPTFORM.
+      **************************************************************************
+       FORM-SORT-IN.
+           MOVE 'N' TO INALL-EOF-SWITCH.
+           OPEN INPUT INALL.
+           READ INALL
+               AT END
+                   MOVE 'Y' TO INALL-EOF-SWITCH
+           END-READ.
+           PERFORM FORM-SORT-IN-LOOP
+               UNTIL INALL-EOF-SWITCH = 'Y'.
+           CLOSE INALL.
+      **************************************************************************
+       FORM-SORT-IN-LOOP.
+           MOVE GRAIN-TYPE-ALL TO SF-TYPE.
+           MOVE GRAIN-FORMULA-ALL TO SF-FORMULA.
+           MOVE GRAIN-QUALITY-ALL TO SF-QUALITY.
+           MOVE GRAIN-WEIGHT-ALL TO SF-WEIGHT.
+           RELEASE SORT-FORM-REC.
+           READ INALL
+               AT END
+                   MOVE 'Y' TO INALL-EOF-SWITCH
+           END-READ.
+      **************************************************************************
+       FORM-SORT-OUT.
+           MOVE 'N' TO SORT-FORM-EOF-SWITCH.
+           MOVE SPACES TO WS-FORM-TYPE.
+           MOVE SPACES TO WS-FORM-FORMULA.
+           MOVE ZERO TO WS-FORM-COUNT WS-FORM-WEIGHT WS-FORM-QUALITY-SUM.
+           MOVE ZERO TO WS-FORM-GRAND-COUNT WS-FORM-GRAND-WEIGHT.
+           RETURN SORT-FORM-FILE
+               AT END
+                   MOVE 'Y' TO SORT-FORM-EOF-SWITCH
+           END-RETURN.
+           PERFORM FORM-CONTROL-BREAK
+               UNTIL SORT-FORM-EOF-SWITCH = 'Y'.
+           IF WS-FORM-COUNT > 0
+               PERFORM FORM-WRITE-BREAK-LINE
+           END-IF.
+           MOVE WS-FORM-GRAND-COUNT TO TR-GRAIN-COUNT.
+           MOVE WS-FORM-GRAND-WEIGHT TO TR-GRAIN-WEIGHT.
+           MOVE TRAILER-LINE TO OUTFILE-FORM.
+           WRITE OUTFILE-FORM.
+      **************************************************************************
+       FORM-CONTROL-BREAK.
+           IF SF-TYPE NOT = WS-FORM-TYPE
+              OR SF-FORMULA NOT = WS-FORM-FORMULA
+               IF WS-FORM-COUNT > 0
+                   PERFORM FORM-WRITE-BREAK-LINE
+               END-IF
+               MOVE SF-TYPE TO WS-FORM-TYPE
+               MOVE SF-FORMULA TO WS-FORM-FORMULA
+               MOVE ZERO TO WS-FORM-COUNT WS-FORM-WEIGHT
+                            WS-FORM-QUALITY-SUM
+           END-IF.
+           ADD 1 TO WS-FORM-COUNT.
+           ADD SF-WEIGHT TO WS-FORM-WEIGHT.
+           ADD SF-QUALITY TO WS-FORM-QUALITY-SUM.
+           ADD 1 TO WS-FORM-GRAND-COUNT.
+           ADD SF-WEIGHT TO WS-FORM-GRAND-WEIGHT.
+           RETURN SORT-FORM-FILE
+               AT END
+                   MOVE 'Y' TO SORT-FORM-EOF-SWITCH
+           END-RETURN.
+      **************************************************************************
+       FORM-WRITE-BREAK-LINE.
+           COMPUTE WS-FORM-AVG-QUALITY ROUNDED =
+               WS-FORM-QUALITY-SUM / WS-FORM-COUNT.
+           MOVE WS-FORM-TYPE TO FL-TYPE.
+           MOVE WS-FORM-FORMULA TO FL-FORMULA.
+           MOVE WS-FORM-COUNT TO FL-COUNT.
+           MOVE WS-FORM-WEIGHT TO FL-WEIGHT.
+           MOVE WS-FORM-AVG-QUALITY TO FL-AVG-QUALITY.
+           MOVE FORM-DETAIL-LINE TO OUTFILE-FORM.
+           WRITE OUTFILE-FORM.
+      **************************************************************************
+       RECONCILE.
+           OPEN OUTPUT RPTRECON.
+           MOVE HEADER-1 TO OUTFILE-RECON.
+           WRITE OUTFILE-RECON.
+           MOVE HEADER-RECON TO OUTFILE-RECON.
+           WRITE OUTFILE-RECON.
+           MOVE DATE-LINE TO OUTFILE-RECON.
+           WRITE OUTFILE-RECON.
+           MOVE SPACES TO OUTFILE-RECON.
+           WRITE OUTFILE-RECON.
+           MOVE HEADER-RECON-3 TO OUTFILE-RECON.
+           WRITE OUTFILE-RECON.
+           MOVE HEADER-RECON-4 TO OUTFILE-RECON.
+           WRITE OUTFILE-RECON.
+           PERFORM RECON-BUILD-TABLE.
+           PERFORM RECON-MARK-ACT.
+           PERFORM RECON-MARK-SPN.
+           PERFORM RECON-MARK-DES.
+           PERFORM RECON-REPORT-GAPS.
+           CLOSE RPTRECON.
+      **************************************************************************
+       RECON-BUILD-TABLE.
+           MOVE ZERO TO RECON-COUNT.
+           MOVE 'N' TO INALL-EOF-SWITCH.
+           OPEN INPUT INALL.
+           READ INALL
+               AT END
+                   MOVE 'Y' TO INALL-EOF-SWITCH
+           END-READ.
+           PERFORM RECON-BUILD-TABLE-LOOP
+               UNTIL INALL-EOF-SWITCH = 'Y'.
+           CLOSE INALL.
+      **************************************************************************
+       RECON-BUILD-TABLE-LOOP.
+           IF RECON-COUNT < 5000
+               ADD 1 TO RECON-COUNT
+               SET RECON-IDX TO RECON-COUNT
+               MOVE GRAIN-SERIAL-ALL TO RECON-SERIAL (RECON-IDX)
+               MOVE 'N' TO RECON-IN-ACT (RECON-IDX)
+               MOVE 'N' TO RECON-IN-SPN (RECON-IDX)
+               MOVE 'N' TO RECON-IN-DES (RECON-IDX)
+           ELSE
+               DISPLAY '*** WARNING: RECON-TABLE FULL AT 5000, SERIAL '
+                   GRAIN-SERIAL-ALL ' DROPPED FROM RECONCILIATION'
+           END-IF.
+           READ INALL
+               AT END
+                   MOVE 'Y' TO INALL-EOF-SWITCH
+           END-READ.
+      **************************************************************************
+       RECON-MARK-ACT.
+           MOVE 'N' TO INACT-EOF-SWITCH.
+           OPEN INPUT INACT.
+           READ INACT
+               AT END
+                   MOVE 'Y' TO INACT-EOF-SWITCH
+           END-READ.
+           PERFORM RECON-MARK-ACT-LOOP
+               UNTIL INACT-EOF-SWITCH = 'Y'.
+           CLOSE INACT.
+      **************************************************************************
+       RECON-MARK-ACT-LOOP.
+           SET RECON-IDX TO 1.
+           SEARCH RECON-ENTRY
+               AT END
+                   MOVE GRAIN-SERIAL-ACT TO RECON-MSG-SERIAL
+                   MOVE 'IN INACT, MISSING FROM INALL' TO RECON-MSG-TEXT
+                   MOVE RECON-LINE TO OUTFILE-RECON
+                   WRITE OUTFILE-RECON
+               WHEN RECON-SERIAL (RECON-IDX) = GRAIN-SERIAL-ACT
+                   MOVE 'Y' TO RECON-IN-ACT (RECON-IDX)
+           END-SEARCH.
+           READ INACT
+               AT END
+                   MOVE 'Y' TO INACT-EOF-SWITCH
+           END-READ.
+      **************************************************************************
+       RECON-MARK-SPN.
+           MOVE 'N' TO INSPN-EOF-SWITCH.
+           OPEN INPUT INSPN.
+           READ INSPN
+               AT END
+                   MOVE 'Y' TO INSPN-EOF-SWITCH
+           END-READ.
+           PERFORM RECON-MARK-SPN-LOOP
+               UNTIL INSPN-EOF-SWITCH = 'Y'.
+           CLOSE INSPN.
+      **************************************************************************
+       RECON-MARK-SPN-LOOP.
+           SET RECON-IDX TO 1.
+           SEARCH RECON-ENTRY
+               AT END
+                   MOVE GRAIN-SERIAL-SPN TO RECON-MSG-SERIAL
+                   MOVE 'IN INSPN, MISSING FROM INALL' TO RECON-MSG-TEXT
+                   MOVE RECON-LINE TO OUTFILE-RECON
+                   WRITE OUTFILE-RECON
+               WHEN RECON-SERIAL (RECON-IDX) = GRAIN-SERIAL-SPN
+                   MOVE 'Y' TO RECON-IN-SPN (RECON-IDX)
+           END-SEARCH.
+           READ INSPN
+               AT END
+                   MOVE 'Y' TO INSPN-EOF-SWITCH
+           END-READ.
+      **************************************************************************
+       RECON-MARK-DES.
+           MOVE 'N' TO INDES-EOF-SWITCH.
+           OPEN INPUT INDES.
+           READ INDES
+               AT END
+                   MOVE 'Y' TO INDES-EOF-SWITCH
+           END-READ.
+           PERFORM RECON-MARK-DES-LOOP
+               UNTIL INDES-EOF-SWITCH = 'Y'.
+           CLOSE INDES.
+      **************************************************************************
+       RECON-MARK-DES-LOOP.
+           SET RECON-IDX TO 1.
+           SEARCH RECON-ENTRY
+               AT END
+                   MOVE GRAIN-SERIAL-DES TO RECON-MSG-SERIAL
+                   MOVE 'IN INDES, MISSING FROM INALL' TO RECON-MSG-TEXT
+                   MOVE RECON-LINE TO OUTFILE-RECON
+                   WRITE OUTFILE-RECON
+               WHEN RECON-SERIAL (RECON-IDX) = GRAIN-SERIAL-DES
+                   MOVE 'Y' TO RECON-IN-DES (RECON-IDX)
+           END-SEARCH.
+           READ INDES
+               AT END
+                   MOVE 'Y' TO INDES-EOF-SWITCH
+           END-READ.
+      **************************************************************************
+       RECON-REPORT-GAPS.
+           SET RECON-IDX TO 1.
+           PERFORM RECON-REPORT-GAPS-LOOP
+               UNTIL RECON-IDX > RECON-COUNT.
+      **************************************************************************
+       RECON-REPORT-GAPS-LOOP.
+           MOVE 0 TO WS-RECON-MATCH-COUNT.
+           IF RECON-IN-ACT (RECON-IDX) = 'Y'
+               ADD 1 TO WS-RECON-MATCH-COUNT
+           END-IF.
+           IF RECON-IN-SPN (RECON-IDX) = 'Y'
+               ADD 1 TO WS-RECON-MATCH-COUNT
+           END-IF.
+           IF RECON-IN-DES (RECON-IDX) = 'Y'
+               ADD 1 TO WS-RECON-MATCH-COUNT
+           END-IF.
+           IF WS-RECON-MATCH-COUNT = 0
+               MOVE RECON-SERIAL (RECON-IDX) TO RECON-MSG-SERIAL
+               MOVE 'IN INALL, MISSING FROM ALL STATUS EXTRACTS'
+                   TO RECON-MSG-TEXT
+               MOVE RECON-LINE TO OUTFILE-RECON
+               WRITE OUTFILE-RECON
+           END-IF.
+           IF WS-RECON-MATCH-COUNT > 1
+               MOVE RECON-SERIAL (RECON-IDX) TO RECON-MSG-SERIAL
+               MOVE 'APPEARS IN MORE THAN ONE STATUS EXTRACT'
+                   TO RECON-MSG-TEXT
+               MOVE RECON-LINE TO OUTFILE-RECON
+               WRITE OUTFILE-RECON
+           END-IF.
+           SET RECON-IDX UP BY 1.
+      **************************************************************************
+       REPORT-SHELF.
+           COMPUTE WS-SHELF-DATE-TODAY =
+               WS-YEAR * 10000 + WS-MONTH * 100 + WS-DAY.
+           COMPUTE WS-SHELF-TODAY-INT =
+               FUNCTION INTEGER-OF-DATE (WS-SHELF-DATE-TODAY).
+           OPEN INPUT INACT
+                OUTPUT RPTSHELF.
+           MOVE 'N' TO INACT-EOF-SWITCH.
+           READ INACT
+               AT END
+                   MOVE 'Y' TO INACT-EOF-SWITCH
+           END-READ.
+           MOVE HEADER-1 TO OUTFILE-SHELF.
+           WRITE OUTFILE-SHELF.
+           MOVE HEADER-SHELF TO OUTFILE-SHELF.
+           WRITE OUTFILE-SHELF.
+           MOVE DATE-LINE TO OUTFILE-SHELF.
+           WRITE OUTFILE-SHELF.
+           MOVE SPACES TO OUTFILE-SHELF.
+           WRITE OUTFILE-SHELF.
+           MOVE HEADER-SHELF-3 TO OUTFILE-SHELF.
+           WRITE OUTFILE-SHELF.
+           MOVE HEADER-SHELF-4 TO OUTFILE-SHELF.
+           WRITE OUTFILE-SHELF.
+           PERFORM SHELF-LOOP
+               UNTIL INACT-EOF-SWITCH = 'Y'.
+           MOVE WS-SHELF-COUNT TO TR-GRAIN-COUNT.
+           MOVE WS-WEIGHT-TOTAL-SHELF TO TR-GRAIN-WEIGHT.
+           MOVE TRAILER-LINE TO OUTFILE-SHELF.
+           WRITE OUTFILE-SHELF.
+           CLOSE INACT
+                 RPTSHELF.
+      **************************************************************************
+       SHELF-LOOP.
+           IF GRAIN-EXP-DATE-ACT NOT = ZERO
+               COMPUTE WS-SHELF-EXP-INT =
+                   FUNCTION INTEGER-OF-DATE (GRAIN-EXP-DATE-ACT)
+               COMPUTE WS-SHELF-DAYS-LEFT =
+                   WS-SHELF-EXP-INT - WS-SHELF-TODAY-INT
+               IF WS-SHELF-DAYS-LEFT <= 90
+                   MOVE GRAIN-SERIAL-ACT TO SL-SERIAL
+                   MOVE GRAIN-TYPE-ACT TO SL-TYPE
+                   MOVE GRAIN-FORMULA-ACT TO SL-FORMULA
+                   MOVE GRAIN-EXP-DATE-ACT TO SL-EXP-DATE
+                   MOVE WS-SHELF-DAYS-LEFT TO SL-DAYS-LEFT
+                   MOVE SHELF-DETAIL-LINE TO OUTFILE-SHELF
+                   WRITE OUTFILE-SHELF
+                   ADD 1 TO WS-SHELF-COUNT
+                   ADD GRAIN-WEIGHT-ACT TO WS-WEIGHT-TOTAL-SHELF
+               END-IF
+           END-IF.
+           READ INACT
+               AT END
+                   MOVE 'Y' TO INACT-EOF-SWITCH
+           END-READ.
+      **************************************************************************
+       REPORT-HOLD.
+           OPEN INPUT INACT
+                OUTPUT RPTHOLD.
+           MOVE 'N' TO INACT-EOF-SWITCH.
+           READ INACT
+               AT END
+                   MOVE 'Y' TO INACT-EOF-SWITCH
+           END-READ.
+           MOVE HEADER-1 TO OUTFILE-HOLD.
+           WRITE OUTFILE-HOLD.
+           MOVE HEADER-HOLD TO OUTFILE-HOLD.
+           WRITE OUTFILE-HOLD.
+           MOVE DATE-LINE TO OUTFILE-HOLD.
+           WRITE OUTFILE-HOLD.
+           MOVE SPACES TO OUTFILE-HOLD.
+           WRITE OUTFILE-HOLD.
+           MOVE HEADER-HOLD-3 TO OUTFILE-HOLD.
+           WRITE OUTFILE-HOLD.
+           MOVE HEADER-HOLD-4 TO OUTFILE-HOLD.
+           WRITE OUTFILE-HOLD.
+           PERFORM HOLD-LOOP
+               UNTIL INACT-EOF-SWITCH = 'Y'.
+           MOVE WS-HOLD-COUNT TO TR-GRAIN-COUNT.
+           MOVE WS-WEIGHT-TOTAL-HOLD TO TR-GRAIN-WEIGHT.
+           MOVE TRAILER-LINE TO OUTFILE-HOLD.
+           WRITE OUTFILE-HOLD.
+           CLOSE INACT
+                 RPTHOLD.
+      **************************************************************************
+       HOLD-LOOP.
+           MOVE GRAIN-QA-ACT TO WS-QA-SCRUB.
+           INSPECT WS-QA-SCRUB CONVERTING
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ0123456789" TO SPACES.
+           IF GRAIN-QUALITY-ACT < WS-HOLD-QUALITY-THRESHOLD
+                   OR GRAIN-QA-ACT = SPACES
+                   OR WS-QA-SCRUB NOT = SPACES
+               MOVE GRAIN-SERIAL-ACT TO HL-SERIAL
+               MOVE GRAIN-TYPE-ACT TO HL-TYPE
+               MOVE GRAIN-FORMULA-ACT TO HL-FORMULA
+               MOVE GRAIN-QUALITY-ACT TO HL-QUALITY
+               MOVE GRAIN-QA-ACT TO HL-QA
+               MOVE HOLD-DETAIL-LINE TO OUTFILE-HOLD
+               WRITE OUTFILE-HOLD
+               ADD 1 TO WS-HOLD-COUNT
+               ADD GRAIN-WEIGHT-ACT TO WS-WEIGHT-TOTAL-HOLD
+           END-IF.
+           READ INACT
+               AT END
+                   MOVE 'Y' TO INACT-EOF-SWITCH
+           END-READ.
+      **************************************************************************
+       AUDIT-TRAIL.
+           MOVE DT-YEAR TO AUD-DT-YEAR.
+           MOVE DT-MONTH TO AUD-DT-MONTH.
+           MOVE DT-DAY TO AUD-DT-DAY.
+           MOVE WS-HOURS TO AUD-TM-HOUR.
+           MOVE WS-MINUTES TO AUD-TM-MINUTE.
+           MOVE WS-SECONDS TO AUD-TM-SECOND.
+           PERFORM AUDIT-LOAD-PRIOR-SNAPSHOTS.
+           OPEN EXTEND PDISP.
+           IF WS-PDISP-STATUS = '35'
+               OPEN OUTPUT PDISP
+           END-IF.
+           PERFORM AUDIT-CHECK-SPN.
+           PERFORM AUDIT-CHECK-DES.
+           CLOSE PDISP.
+           PERFORM AUDIT-SAVE-ACT-SNAPSHOT.
+           PERFORM AUDIT-SAVE-SPN-SNAPSHOT.
+           PERFORM AUDIT-SAVE-DES-SNAPSHOT.
+      **************************************************************************
+       AUDIT-LOAD-PRIOR-SNAPSHOTS.
+           MOVE ZERO TO SNAP-ACT-COUNT SNAP-SPN-COUNT SNAP-DES-COUNT.
+           OPEN INPUT SNAPACT.
+           IF WS-SNAP-STATUS = '00'
+               MOVE 'N' TO SNAP-EOF-SWITCH
+               READ SNAPACT
+                   AT END
+                       MOVE 'Y' TO SNAP-EOF-SWITCH
+               END-READ
+               PERFORM AUDIT-LOAD-ACT-LOOP
+                   UNTIL SNAP-EOF-SWITCH = 'Y'
+               CLOSE SNAPACT
+           END-IF.
+           OPEN INPUT SNAPSPN.
+           IF WS-SNAP-STATUS = '00'
+               MOVE 'N' TO SNAP-EOF-SWITCH
+               READ SNAPSPN
+                   AT END
+                       MOVE 'Y' TO SNAP-EOF-SWITCH
+               END-READ
+               PERFORM AUDIT-LOAD-SPN-LOOP
+                   UNTIL SNAP-EOF-SWITCH = 'Y'
+               CLOSE SNAPSPN
+           END-IF.
+           OPEN INPUT SNAPDES.
+           IF WS-SNAP-STATUS = '00'
+               MOVE 'N' TO SNAP-EOF-SWITCH
+               READ SNAPDES
+                   AT END
+                       MOVE 'Y' TO SNAP-EOF-SWITCH
+               END-READ
+               PERFORM AUDIT-LOAD-DES-LOOP
+                   UNTIL SNAP-EOF-SWITCH = 'Y'
+               CLOSE SNAPDES
+           END-IF.
+      **************************************************************************
+       AUDIT-LOAD-ACT-LOOP.
+           IF SNAP-ACT-COUNT < 5000
+               ADD 1 TO SNAP-ACT-COUNT
+               SET SNAP-ACT-IDX TO SNAP-ACT-COUNT
+               MOVE SNAP-ACT-REC TO SNAP-ACT-ENTRY (SNAP-ACT-IDX)
+           ELSE
+               DISPLAY '*** WARNING: SNAP-ACT TABLE FULL, SERIAL'
+                   SNAP-ACT-REC ' DROPPED'
+           END-IF.
+           READ SNAPACT
+               AT END
+                   MOVE 'Y' TO SNAP-EOF-SWITCH
+           END-READ.
+      **************************************************************************
+       AUDIT-LOAD-SPN-LOOP.
+           IF SNAP-SPN-COUNT < 5000
+               ADD 1 TO SNAP-SPN-COUNT
+               SET SNAP-SPN-IDX TO SNAP-SPN-COUNT
+               MOVE SNAP-SPN-REC TO SNAP-SPN-ENTRY (SNAP-SPN-IDX)
+           ELSE
+               DISPLAY '*** WARNING: SNAP-SPN TABLE FULL, SERIAL'
+                   SNAP-SPN-REC ' DROPPED'
+           END-IF.
+           READ SNAPSPN
+               AT END
+                   MOVE 'Y' TO SNAP-EOF-SWITCH
+           END-READ.
+      **************************************************************************
+       AUDIT-LOAD-DES-LOOP.
+           IF SNAP-DES-COUNT < 5000
+               ADD 1 TO SNAP-DES-COUNT
+               SET SNAP-DES-IDX TO SNAP-DES-COUNT
+               MOVE SNAP-DES-REC TO SNAP-DES-ENTRY (SNAP-DES-IDX)
+           ELSE
+               DISPLAY '*** WARNING: SNAP-DES TABLE FULL, SERIAL'
+                   SNAP-DES-REC ' DROPPED'
+           END-IF.
+           READ SNAPDES
+               AT END
+                   MOVE 'Y' TO SNAP-EOF-SWITCH
+           END-READ.
+      **************************************************************************
+       AUDIT-CHECK-SPN.
+           MOVE 'N' TO INSPN-EOF-SWITCH.
+           OPEN INPUT INSPN.
+           READ INSPN
+               AT END
+                   MOVE 'Y' TO INSPN-EOF-SWITCH
+           END-READ.
+           PERFORM AUDIT-CHECK-SPN-LOOP
+               UNTIL INSPN-EOF-SWITCH = 'Y'.
+           CLOSE INSPN.
+      **************************************************************************
+       AUDIT-CHECK-SPN-LOOP.
+           MOVE GRAIN-SERIAL-SPN TO WS-AUDIT-SERIAL.
+           PERFORM AUDIT-SEARCH-SNAP-SPN.
+           IF WS-AUDIT-FOUND-SWITCH NOT = 'Y'
+               PERFORM AUDIT-SEARCH-SNAP-ACT
+               IF WS-AUDIT-FOUND-SWITCH = 'Y'
+                   MOVE AUDIT-DATE-FLD TO AUD-DATE
+                   MOVE AUDIT-TIME-FLD TO AUD-TIME
+                   MOVE WS-AUDIT-SERIAL TO AUD-SERIAL
+                   MOVE 'ACTIVE' TO AUD-FROM
+                   MOVE 'SPENT' TO AUD-TO
+                   MOVE AUDIT-LINE TO OUTFILE-DISP
+                   WRITE OUTFILE-DISP
+               END-IF
+           END-IF.
+           READ INSPN
+               AT END
+                   MOVE 'Y' TO INSPN-EOF-SWITCH
+           END-READ.
+      **************************************************************************
+       AUDIT-CHECK-DES.
+           MOVE 'N' TO INDES-EOF-SWITCH.
+           OPEN INPUT INDES.
+           READ INDES
+               AT END
+                   MOVE 'Y' TO INDES-EOF-SWITCH
+           END-READ.
+           PERFORM AUDIT-CHECK-DES-LOOP
+               UNTIL INDES-EOF-SWITCH = 'Y'.
+           CLOSE INDES.
+      **************************************************************************
+       AUDIT-CHECK-DES-LOOP.
+           MOVE GRAIN-SERIAL-DES TO WS-AUDIT-SERIAL.
+           PERFORM AUDIT-SEARCH-SNAP-DES.
+           IF WS-AUDIT-FOUND-SWITCH NOT = 'Y'
+               PERFORM AUDIT-SEARCH-SNAP-SPN
+               IF WS-AUDIT-FOUND-SWITCH = 'Y'
+                   MOVE AUDIT-DATE-FLD TO AUD-DATE
+                   MOVE AUDIT-TIME-FLD TO AUD-TIME
+                   MOVE WS-AUDIT-SERIAL TO AUD-SERIAL
+                   MOVE 'SPENT' TO AUD-FROM
+                   MOVE 'DESTROYED' TO AUD-TO
+                   MOVE AUDIT-LINE TO OUTFILE-DISP
+                   WRITE OUTFILE-DISP
+               ELSE
+                   PERFORM AUDIT-SEARCH-SNAP-ACT
+                   IF WS-AUDIT-FOUND-SWITCH = 'Y'
+                       MOVE AUDIT-DATE-FLD TO AUD-DATE
+                       MOVE AUDIT-TIME-FLD TO AUD-TIME
+                       MOVE WS-AUDIT-SERIAL TO AUD-SERIAL
+                       MOVE 'ACTIVE' TO AUD-FROM
+                       MOVE 'DESTROYED' TO AUD-TO
+                       MOVE AUDIT-LINE TO OUTFILE-DISP
+                       WRITE OUTFILE-DISP
+                   ELSE
+                       MOVE AUDIT-DATE-FLD TO AUD-DATE
+                       MOVE AUDIT-TIME-FLD TO AUD-TIME
+                       MOVE WS-AUDIT-SERIAL TO AUD-SERIAL
+                       MOVE 'UNKNOWN' TO AUD-FROM
+                       MOVE 'DESTROYED' TO AUD-TO
+                       MOVE AUDIT-LINE TO OUTFILE-DISP
+                       WRITE OUTFILE-DISP
+                   END-IF
+               END-IF
+           END-IF.
+           READ INDES
+               AT END
+                   MOVE 'Y' TO INDES-EOF-SWITCH
+           END-READ.
+      **************************************************************************
+       AUDIT-SEARCH-SNAP-ACT.
+           SET SNAP-ACT-IDX TO 1.
+           SEARCH SNAP-ACT-ENTRY
+               AT END
+                   MOVE 'N' TO WS-AUDIT-FOUND-SWITCH
+               WHEN SNAP-ACT-ENTRY (SNAP-ACT-IDX) = WS-AUDIT-SERIAL
+                   MOVE 'Y' TO WS-AUDIT-FOUND-SWITCH
+           END-SEARCH.
+      **************************************************************************
+       AUDIT-SEARCH-SNAP-SPN.
+           SET SNAP-SPN-IDX TO 1.
+           SEARCH SNAP-SPN-ENTRY
+               AT END
+                   MOVE 'N' TO WS-AUDIT-FOUND-SWITCH
+               WHEN SNAP-SPN-ENTRY (SNAP-SPN-IDX) = WS-AUDIT-SERIAL
+                   MOVE 'Y' TO WS-AUDIT-FOUND-SWITCH
+           END-SEARCH.
+      **************************************************************************
+       AUDIT-SEARCH-SNAP-DES.
+           SET SNAP-DES-IDX TO 1.
+           SEARCH SNAP-DES-ENTRY
+               AT END
+                   MOVE 'N' TO WS-AUDIT-FOUND-SWITCH
+               WHEN SNAP-DES-ENTRY (SNAP-DES-IDX) = WS-AUDIT-SERIAL
+                   MOVE 'Y' TO WS-AUDIT-FOUND-SWITCH
+           END-SEARCH.
+      **************************************************************************
+       AUDIT-SAVE-ACT-SNAPSHOT.
+           MOVE 'N' TO INALL-EOF-SWITCH.
+           OPEN INPUT INACT
+                OUTPUT SNAPACT.
+           READ INACT
+               AT END
+                   MOVE 'Y' TO INALL-EOF-SWITCH
+           END-READ.
+           PERFORM AUDIT-SAVE-ACT-LOOP
+               UNTIL INALL-EOF-SWITCH = 'Y'.
+           CLOSE INACT
+                 SNAPACT.
+      **************************************************************************
+       AUDIT-SAVE-ACT-LOOP.
+           MOVE GRAIN-SERIAL-ACT TO SNAP-ACT-REC.
+           WRITE SNAP-ACT-REC.
+           READ INACT
+               AT END
+                   MOVE 'Y' TO INALL-EOF-SWITCH
+           END-READ.
+      **************************************************************************
+       AUDIT-SAVE-SPN-SNAPSHOT.
+           MOVE 'N' TO INSPN-EOF-SWITCH.
+           OPEN INPUT INSPN
+                OUTPUT SNAPSPN.
+           READ INSPN
+               AT END
+                   MOVE 'Y' TO INSPN-EOF-SWITCH
+           END-READ.
+           PERFORM AUDIT-SAVE-SPN-LOOP
+               UNTIL INSPN-EOF-SWITCH = 'Y'.
+           CLOSE INSPN
+                 SNAPSPN.
+      **************************************************************************
+       AUDIT-SAVE-SPN-LOOP.
+           MOVE GRAIN-SERIAL-SPN TO SNAP-SPN-REC.
+           WRITE SNAP-SPN-REC.
+           READ INSPN
+               AT END
+                   MOVE 'Y' TO INSPN-EOF-SWITCH
+           END-READ.
+      **************************************************************************
+       AUDIT-SAVE-DES-SNAPSHOT.
+           MOVE 'N' TO INDES-EOF-SWITCH.
+           OPEN INPUT INDES
+                OUTPUT SNAPDES.
+           READ INDES
+               AT END
+                   MOVE 'Y' TO INDES-EOF-SWITCH
+           END-READ.
+           PERFORM AUDIT-SAVE-DES-LOOP
+               UNTIL INDES-EOF-SWITCH = 'Y'.
+           CLOSE INDES
+                 SNAPDES.
+      **************************************************************************
+       AUDIT-SAVE-DES-LOOP.
+           MOVE GRAIN-SERIAL-DES TO SNAP-DES-REC.
+           WRITE SNAP-DES-REC.
            READ INDES
                AT END
                    MOVE 'Y' TO INDES-EOF-SWITCH
